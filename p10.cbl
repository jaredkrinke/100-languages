@@ -2,44 +2,865 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. P10.
        AUTHOR. JARED KRINKE.
+       DATE-WRITTEN. JANUARY 2019.
+       DATE-COMPILED.
+      *----------------------------------------------------------------
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT DESCRIPTION
+      * ---------- ---- -------------------------------------------------
+      * 2026-08-09 JDK  ADDED TOTOUT - A SEQUENTIAL OUTPUT DATASET
+      *                 CARRYING THE RUN DATE, UPPER BOUND, TOTAL AND
+      *                 PRIME COUNT, SO DOWNSTREAM REPORTING JOBS CAN
+      *                 READ THE RESULT AS DATA INSTEAD OF SCRAPING THE
+      *                 JOB LOG.
+      * 2026-08-09 JDK  THE SIEVE UPPER BOUND IS NOW READ FROM A PARMIN
+      *                 CONTROL CARD INSTEAD OF BEING HARDCODED. WHEN
+      *                 PARMIN IS ABSENT OR BLANK, THE BOUND DEFAULTS TO
+      *                 2,000,000 AS BEFORE. THE CMPS TABLE IS STILL
+      *                 FIXED AT 2,000,000 CELLS, SO A REQUESTED LIMIT
+      *                 ABOVE THAT IS CAPPED WITH A WARNING.
+      * 2026-08-09 JDK  CNT NOW COUNTS THE PRIMES AS THEY ARE ADDED TO
+      *                 TOTAL AND IS DISPLAYED ALONGSIDE IT.
+      * 2026-08-09 JDK  EACH PRIME FOUND DURING SUMMATION IS NOW ALSO
+      *                 WRITTEN TO PRIMEOUT SO THE SIEVE CAN BE
+      *                 SPOT-CHECKED AGAINST KNOWN PRIME TABLES.
+      * 2026-08-09 JDK  THE COMPOSITE-MARKING LOOP NOW CHECKPOINTS THE
+      *                 CMPS TABLE TO CKPTFILE EVERY CHECKPOINT-INTERVAL
+      *                 VALUES OF N. IF CKPTFILE HOLDS A CHECKPOINT FOR
+      *                 THE SAME LIMIT, MARKING RESUMES FROM THE LAST
+      *                 CHECKPOINTED N INSTEAD OF STARTING AT N=2, SO A
+      *                 MID-SIEVE ABEND OR CANCEL NO LONGER COSTS A
+      *                 FULL RERUN.
+      * 2026-08-09 JDK  ADDED A RECONCILIATION STEP THAT READS THE
+      *                 PRIOR RUN'S CONTROL TOTALS FROM CTLPRIOR (A
+      *                 COPY OF A PREVIOUS TOTOUT) AND WARNS WHEN THIS
+      *                 RUN'S TOTAL/CNT DON'T MATCH FOR THE SAME LIMIT,
+      *                 SINCE THE SIEVE IS DETERMINISTIC AND SHOULD
+      *                 REPRODUCE IDENTICAL CONTROL TOTALS EVERY TIME.
+      * 2026-08-09 JDK  REPACKED THE COMPOSITE FLAGS EIGHT-TO-A-BYTE
+      *                 (CMPS-BYTE/BIT-MASK) INSTEAD OF ONE PER 4-BYTE
+      *                 COMP CELL, SO THE SAME WORKING-STORAGE FOOTPRINT
+      *                 THAT USED TO COVER A LIMIT OF 2,000,000 NOW
+      *                 COVERS 64,000,000. RAISED MAX-LIMIT TO MATCH.
+      * 2026-08-09 JDK  PARMIN NOW CARRIES A MODE CODE PLUS A RANGE AND
+      *                 AN NTH-PRIME TARGET ALONGSIDE THE UPPER BOUND,
+      *                 SO THE SAME SIEVE CAN ANSWER "SUM OF PRIMES
+      *                 BELOW LIMIT" (THE ORIGINAL, STILL THE DEFAULT),
+      *                 "WHAT IS THE NTH PRIME" OR "SUM THE PRIMES IN
+      *                 A RANGE" WITHOUT A SEPARATE PROGRAM FOR EACH.
+      *                 TOTOUT/CTLPRIOR CARRY THE MODE AND PARAMETERS
+      *                 ALONGSIDE THE CONTROL TOTALS SO RECONCILIATION
+      *                 ONLY COMPARES RUNS THAT ASKED THE SAME QUESTION.
+      * 2026-08-09 JDK  ADDED LOGFILE - ONE RECORD PER RUN FOR THE
+      *                 SIEVE PHASE AND ONE FOR THE SUMMATION PHASE,
+      *                 EACH CARRYING ITS START TIME, END TIME AND
+      *                 ELAPSED SECONDS, SO RUNTIME TRENDS CAN BE
+      *                 TRACKED FOR CAPACITY PLANNING. LOGFILE IS
+      *                 OPENED EXTEND SO RECORDS ACCUMULATE ACROSS
+      *                 RUNS INSTEAD OF BEING OVERWRITTEN EACH TIME.
+      * 2026-08-09 JDK  CORRECTED CMPS-BYTE/CKPT-TABLE FROM PIC 9(03)
+      *                 COMP-X TO PIC 9(02) COMP-X - IN THIS COMPILER
+      *                 9(03) COMP-X BINDS TO 2 BYTES, NOT 1, WHICH HAD
+      *                 QUIETLY DOUBLED THE COMPOSITE TABLE AND
+      *                 CHECKPOINT RECORD TO 16,000,008 BYTES INSTEAD
+      *                 OF THE INTENDED 8,000,008. 9(02) COMP-X IS THE
+      *                 TRUE SINGLE-BYTE FIELD, SO THE FOOTPRINT IS
+      *                 NOW ACTUALLY FLAT AT 8MB AS ORIGINALLY STATED.
+      * 2026-08-09 JDK  GUARDED THE PRIMEOUT SPOT-CHECK FILE SO A
+      *                 FAILED OPEN NO LONGER SHORT-CIRCUITS PAST THE
+      *                 TOTAL/COUNT SUMMATION ITSELF. ADDED A FOUND/
+      *                 NOT-FOUND STATUS TO TOTOUT SO A MODE THAT CAN'T
+      *                 PRODUCE AN ANSWER (E.G. NTH PRIME PAST THE
+      *                 LIMIT) NO LONGER LOOKS LIKE A GENUINE ZERO TO
+      *                 DOWNSTREAM READERS. SPLIT THE CHECKPOINT ACROSS
+      *                 TWO ALTERNATING DATASETS (CKPTFILE/CKPTFIL2) SO
+      *                 AN ABEND DURING THE TRUNCATE-REWRITE OF ONE CAN
+      *                 NO LONGER WIPE OUT THE ONLY GOOD CHECKPOINT.
+      *----------------------------------------------------------------
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PARM-FILE ASSIGN TO "PARMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+
+           SELECT TOTALS-FILE ASSIGN TO "TOTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TOTALS-FILE-STATUS.
+
+           SELECT PRIME-FILE ASSIGN TO "PRIMEOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRIME-FILE-STATUS.
+
+           SELECT OPTIONAL CKPT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+      *----------------------------------------------------------------
+      * CKPT-FILE-2 IS THE ALTERNATE CHECKPOINT DATASET. 2500-WRITE-
+      * CHECKPOINT ALTERNATES ITS WRITES BETWEEN CKPTFILE AND
+      * CKPTFIL2, SO THE ONE NOT CURRENTLY BEING WRITTEN ALWAYS HOLDS
+      * A COMPLETE PRIOR CHECKPOINT - AN ABEND DURING ONE DATASET'S
+      * OPEN-OUTPUT/WRITE/CLOSE CANNOT DESTROY BOTH.
+      *----------------------------------------------------------------
+           SELECT OPTIONAL CKPT-FILE-2 ASSIGN TO "CKPTFIL2"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-2-STATUS.
+
+           SELECT OPTIONAL PRIOR-FILE ASSIGN TO "CTLPRIOR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRIOR-FILE-STATUS.
+
+           SELECT OPTIONAL LOG-FILE ASSIGN TO "LOGFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  PARM-REC.
+           05  PARM-LIMIT-VAL PIC 9(08).
+           05  PARM-MODE PIC X(01).
+           05  PARM-RANGE-LOW PIC 9(08).
+           05  PARM-RANGE-HIGH PIC 9(08).
+           05  PARM-NTH PIC 9(08).
+           05  FILLER PIC X(47).
+
+       FD  TOTALS-FILE
+           RECORD CONTAINS 66 CHARACTERS.
+       01  TOTALS-REC.
+           05  TOT-RUN-DATE PIC 9(08).
+           05  TOT-MODE PIC X(01).
+           05  TOT-LIMIT-VAL PIC 9(08).
+           05  TOT-RANGE-LOW PIC 9(08).
+           05  TOT-RANGE-HIGH PIC 9(08).
+           05  TOT-NTH PIC 9(08).
+           05  TOT-STATUS PIC X(01).
+           05  TOT-TOTAL PIC 9(15).
+           05  TOT-COUNT PIC 9(08).
+           05  TOT-FILLER PIC X(01).
+
+       FD  PRIME-FILE
+           RECORD CONTAINS 08 CHARACTERS.
+       01  PRIME-REC.
+           05  PRIME-NUMBER PIC 9(08).
+
+       FD  CKPT-FILE.
+       01  CKPT-REC.
+           05  CKPT-LIMIT-VAL PIC S9(8) COMP.
+           05  CKPT-LAST-N PIC S9(8) COMP.
+           05  CKPT-TABLE-AREA.
+               10  CKPT-TABLE PIC 9(02) COMP-X VALUE ZERO
+                   OCCURS 8000000 TIMES.
+
+       FD  CKPT-FILE-2.
+       01  CKPT-REC-2.
+           05  CKPT2-LIMIT-VAL PIC S9(8) COMP.
+           05  CKPT2-LAST-N PIC S9(8) COMP.
+           05  CKPT2-TABLE-AREA.
+               10  CKPT2-TABLE PIC 9(02) COMP-X VALUE ZERO
+                   OCCURS 8000000 TIMES.
+
+       FD  PRIOR-FILE
+           RECORD CONTAINS 66 CHARACTERS.
+       01  PRIOR-REC.
+           05  PRI-RUN-DATE PIC 9(08).
+           05  PRI-MODE PIC X(01).
+           05  PRI-LIMIT-VAL PIC 9(08).
+           05  PRI-RANGE-LOW PIC 9(08).
+           05  PRI-RANGE-HIGH PIC 9(08).
+           05  PRI-NTH PIC 9(08).
+           05  PRI-STATUS PIC X(01).
+           05  PRI-TOTAL PIC 9(15).
+           05  PRI-COUNT PIC 9(08).
+           05  PRI-FILLER PIC X(01).
+
+       FD  LOG-FILE
+           RECORD CONTAINS 40 CHARACTERS.
+       01  LOG-REC.
+           05  LOG-RUN-DATE PIC 9(08).
+           05  LOG-PHASE-NAME PIC X(10).
+           05  LOG-START-TIME PIC 9(08).
+           05  LOG-END-TIME PIC 9(08).
+           05  LOG-ELAPSED-SECONDS PIC 9(05).
+           05  LOG-FILLER PIC X(01).
+
        WORKING-STORAGE SECTION.
            77 N PIC S9(8) COMP.
            77 MULT PIC S9(8) COMP.
            77 CNT PIC S9(8) COMP.
            77 TOTAL PIC S9(15) COMP VALUE ZERO.
 
-           01 ARRAY.
-               05 CMPS PIC S9(8) COMP VALUE ZERO OCCURS 2000000 TIMES.
+           77 LIMIT-VAL PIC S9(8) COMP VALUE 2000000.
+           77 MAX-LIMIT PIC S9(8) COMP VALUE 64000000.
+           77 MARK-ITERATIONS PIC S9(8) COMP VALUE ZERO.
+           77 REMAINING-ITERATIONS PIC S9(8) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * MODE-SWITCH SELECTS WHICH QUESTION THIS RUN ANSWERS ABOUT THE
+      * PRIMES BELOW LIMIT-VAL. SUM-OF-PRIMES IS THE ORIGINAL BEHAVIOR
+      * AND REMAINS THE DEFAULT WHEN PARMIN DOES NOT SPECIFY A MODE.
+      *----------------------------------------------------------------
+           77 MODE-SWITCH PIC X(01) VALUE "1".
+               88 MODE-SUM-OF-PRIMES VALUE "1".
+               88 MODE-NTH-PRIME VALUE "2".
+               88 MODE-PRIMES-IN-RANGE VALUE "3".
+
+           77 RANGE-LOW PIC S9(8) COMP VALUE 1.
+           77 RANGE-HIGH PIC S9(8) COMP VALUE 2000000.
+           77 NTH-TARGET PIC S9(8) COMP VALUE 1.
+
+      *----------------------------------------------------------------
+      * ANSWER-FOUND-SWITCH DISTINGUISHES A GENUINE RESULT FROM A MODE
+      * THAT COULD NOT PRODUCE ONE (E.G. MODE-NTH-PRIME ASKED FOR A
+      * PRIME THAT DOES NOT EXIST BELOW LIMIT-VAL). TOT-STATUS CARRIES
+      * THIS OUT TO TOTOUT SO A DOWNSTREAM JOB READING TOT-TOTAL=0
+      * CAN TELL A REAL ZERO FROM "NO ANSWER".
+      *----------------------------------------------------------------
+           77 ANSWER-FOUND-SWITCH PIC X(01) VALUE "Y".
+               88 ANSWER-WAS-FOUND VALUE "Y".
+
+           77 CHECKPOINT-INTERVAL PIC S9(8) COMP VALUE 50000.
+           77 CKPT-DIV-QUOT PIC S9(8) COMP VALUE ZERO.
+           77 CKPT-DIV-REM PIC S9(8) COMP VALUE ZERO.
+
+           77 PARM-FILE-STATUS PIC X(02) VALUE SPACES.
+           77 TOTALS-FILE-STATUS PIC X(02) VALUE SPACES.
+           77 PRIME-FILE-STATUS PIC X(02) VALUE SPACES.
+           77 PRIME-FILE-SWITCH PIC X(01) VALUE "N".
+               88 PRIME-FILE-IS-OPEN VALUE "Y".
+           77 CKPT-FILE-STATUS PIC X(02) VALUE SPACES.
+           77 CKPT-FILE-2-STATUS PIC X(02) VALUE SPACES.
+           77 CKPT-WRITE-TOGGLE PIC X(01) VALUE "A".
+               88 CKPT-WRITE-TO-PRIMARY VALUE "A".
+               88 CKPT-WRITE-TO-SECONDARY VALUE "B".
+           77 CKPT-N-CANDIDATE-1 PIC S9(8) COMP VALUE ZERO.
+           77 CKPT-N-CANDIDATE-2 PIC S9(8) COMP VALUE ZERO.
+           77 CKPT-FILE-OPEN-SWITCH PIC X(01) VALUE "N".
+               88 CKPT-FILE-IS-OPEN VALUE "Y".
+           77 CKPT-FILE-2-OPEN-SWITCH PIC X(01) VALUE "N".
+               88 CKPT-FILE-2-IS-OPEN VALUE "Y".
+           77 PRIOR-FILE-STATUS PIC X(02) VALUE SPACES.
+           77 LOG-FILE-STATUS PIC X(02) VALUE SPACES.
+           77 LOG-FILE-SWITCH PIC X(01) VALUE "N".
+               88 LOG-FILE-IS-OPEN VALUE "Y".
+           77 RUN-DATE PIC 9(08) VALUE ZERO.
+
+      *----------------------------------------------------------------
+      * PHASE TIMING FOR LOGFILE. PHASE-START-TIME AND PHASE-END-TIME
+      * ARE STAMPED FROM THE SYSTEM CLOCK AROUND EACH MAJOR PROCESSING
+      * STEP, THEN BROKEN DOWN INTO HH/MM/SS TO COMPUTE THE ELAPSED
+      * SECONDS WRITTEN TO LOGFILE.
+      *----------------------------------------------------------------
+           77 PHASE-NAME PIC X(10) VALUE SPACES.
+           77 PHASE-START-TIME PIC 9(08) VALUE ZERO.
+           77 PHASE-END-TIME PIC 9(08) VALUE ZERO.
+           77 PHASE-ELAPSED-SECONDS PIC S9(05) COMP VALUE ZERO.
+
+           01 TIME-START-BREAKDOWN.
+               05 TS-START-HH PIC 9(02).
+               05 TS-START-MM PIC 9(02).
+               05 TS-START-SS PIC 9(02).
+               05 TS-START-HS PIC 9(02).
+           01 TIME-END-BREAKDOWN.
+               05 TS-END-HH PIC 9(02).
+               05 TS-END-MM PIC 9(02).
+               05 TS-END-SS PIC 9(02).
+               05 TS-END-HS PIC 9(02).
+
+      *----------------------------------------------------------------
+      * THE COMPOSITE FLAG FOR A NUMBER IS HELD AS A SINGLE BIT, EIGHT
+      * NUMBERS TO A CMPS-BYTE, RATHER THAN ONE FLAG PER 4-BYTE COMP
+      * CELL. BIT-MASK-TABLE (LOADED FROM LITERALS VIA REDEFINES) GIVES
+      * THE BIT VALUE FOR POSITIONS 1 THRU 8 WITHIN A BYTE.
+      *----------------------------------------------------------------
+           01 BIT-MASK-LITERALS.
+               05 FILLER PIC 9(03) VALUE 1.
+               05 FILLER PIC 9(03) VALUE 2.
+               05 FILLER PIC 9(03) VALUE 4.
+               05 FILLER PIC 9(03) VALUE 8.
+               05 FILLER PIC 9(03) VALUE 16.
+               05 FILLER PIC 9(03) VALUE 32.
+               05 FILLER PIC 9(03) VALUE 64.
+               05 FILLER PIC 9(03) VALUE 128.
+           01 BIT-MASK-TABLE REDEFINES BIT-MASK-LITERALS.
+               05 BIT-MASK PIC 9(03) OCCURS 8 TIMES.
+
+           77 BIT-N PIC S9(8) COMP VALUE ZERO.
+           77 BIT-N-ADJ PIC S9(8) COMP VALUE ZERO.
+           77 BIT-BYTE-SUB PIC S9(8) COMP VALUE ZERO.
+           77 BIT-BIT-SUB PIC S9(8) COMP VALUE ZERO.
+           77 BIT-TEST-BYTE PIC 9(03) COMP VALUE ZERO.
+           77 BIT-DOUBLE-MASK PIC 9(03) COMP VALUE ZERO.
+           77 BIT-DIV-QUOT PIC 9(03) COMP VALUE ZERO.
+           77 BIT-DIV-REM PIC 9(03) COMP VALUE ZERO.
+           77 BIT-RESULT PIC S9(1) COMP VALUE ZERO.
+
+           01 CMPS-AREA.
+               05 CMPS-BYTE PIC 9(02) COMP-X VALUE ZERO
+                   OCCURS 8000000 TIMES.
 
        PROCEDURE DIVISION.
-      * MARK ALL MULTIPLES AS COMPOSITE NUMBERS
+
+      *----------------------------------------------------------------
+      * 0000-MAINLINE - OVERALL CONTROL FLOW FOR THE RUN.
+      *----------------------------------------------------------------
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           MOVE "SIEVE" TO PHASE-NAME
+           ACCEPT PHASE-START-TIME FROM TIME
+           PERFORM 2000-MARK-COMPOSITES
+               THRU 2000-MARK-COMPOSITES-EXIT
+           ACCEPT PHASE-END-TIME FROM TIME
+           PERFORM 8000-WRITE-LOG-RECORD
+               THRU 8000-WRITE-LOG-RECORD-EXIT
+
+           MOVE "SUMMATION" TO PHASE-NAME
+           ACCEPT PHASE-START-TIME FROM TIME
+           PERFORM 3000-SUM-PRIMES
+               THRU 3000-SUM-PRIMES-EXIT
+           ACCEPT PHASE-END-TIME FROM TIME
+           PERFORM 8000-WRITE-LOG-RECORD
+               THRU 8000-WRITE-LOG-RECORD-EXIT
+
+           PERFORM 3500-RECONCILE-TOTALS
+               THRU 3500-RECONCILE-TOTALS-EXIT
+           PERFORM 4000-WRITE-TOTALS
+               THRU 4000-WRITE-TOTALS-EXIT
+           PERFORM 9999-END-PROGRAM
+               THRU 9999-END-PROGRAM-EXIT.
+
+      *----------------------------------------------------------------
+      * 1000-INITIALIZE - ESTABLISH THE RUN DATE USED ON THE OUTPUT
+      * RECORD, AND PICK UP THE SIEVE UPPER BOUND FROM THE PARMIN
+      * CONTROL CARD, IF ONE WAS SUPPLIED.
+      *----------------------------------------------------------------
+       1000-INITIALIZE.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN EXTEND LOG-FILE
+           IF LOG-FILE-STATUS = "00" OR LOG-FILE-STATUS = "05"
+               SET LOG-FILE-IS-OPEN TO TRUE
+           ELSE
+               DISPLAY "P10: UNABLE TO OPEN LOGFILE, STATUS="
+                   LOG-FILE-STATUS
+           END-IF
+
+           OPEN INPUT PARM-FILE
+           IF PARM-FILE-STATUS = "00"
+               READ PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-LIMIT-VAL NUMERIC
+                           AND PARM-LIMIT-VAL > ZERO
+                           SET LIMIT-VAL TO PARM-LIMIT-VAL
+                       END-IF
+                       IF PARM-MODE = "1" OR "2" OR "3"
+                           MOVE PARM-MODE TO MODE-SWITCH
+                       END-IF
+                       IF PARM-RANGE-LOW NUMERIC
+                           AND PARM-RANGE-LOW > ZERO
+                           SET RANGE-LOW TO PARM-RANGE-LOW
+                       END-IF
+                       IF PARM-RANGE-HIGH NUMERIC
+                           AND PARM-RANGE-HIGH > ZERO
+                           SET RANGE-HIGH TO PARM-RANGE-HIGH
+                       END-IF
+                       IF PARM-NTH NUMERIC
+                           AND PARM-NTH > ZERO
+                           SET NTH-TARGET TO PARM-NTH
+                       END-IF
+               END-READ
+               CLOSE PARM-FILE
+           END-IF
+
+           IF LIMIT-VAL > MAX-LIMIT
+               DISPLAY "P10: REQUESTED LIMIT EXCEEDS MAXIMUM OF "
+                   MAX-LIMIT ", LIMIT CAPPED"
+               SET LIMIT-VAL TO MAX-LIMIT
+           END-IF
+
+           IF RANGE-HIGH > LIMIT-VAL
+               DISPLAY "P10: RANGE HIGH EXCEEDS LIMIT, CAPPED TO LIMIT"
+               SET RANGE-HIGH TO LIMIT-VAL
+           END-IF
+
+           IF RANGE-LOW > LIMIT-VAL
+               DISPLAY "P10: RANGE LOW EXCEEDS LIMIT, CAPPED TO LIMIT"
+               SET RANGE-LOW TO LIMIT-VAL
+               IF MODE-PRIMES-IN-RANGE
+                   MOVE "N" TO ANSWER-FOUND-SWITCH
+               END-IF
+           END-IF
+
+           IF MODE-PRIMES-IN-RANGE AND RANGE-LOW > RANGE-HIGH
+               MOVE "N" TO ANSWER-FOUND-SWITCH
+               DISPLAY "P10: WARNING - RANGE LOW EXCEEDS RANGE HIGH, "
+                   "NO PRIMES IN RANGE"
+           END-IF
+
+           COMPUTE MARK-ITERATIONS = LIMIT-VAL / 2.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2000-MARK-COMPOSITES - MARK ALL MULTIPLES AS COMPOSITE NUMBERS,
+      * RESUMING FROM THE LAST CHECKPOINT WHEN ONE IS AVAILABLE FOR THE
+      * CURRENT LIMIT, AND CHECKPOINTING PROGRESS EVERY
+      * CHECKPOINT-INTERVAL VALUES OF N.
+      *----------------------------------------------------------------
+       2000-MARK-COMPOSITES.
            DISPLAY 'COMPUTING PRIMES...'
-           SET N TO 2
-           PERFORM 1000000 TIMES
-               SET MULT TO N
-               ADD N TO MULT
-               PERFORM UNTIL MULT >= 2000000
-                   SET CMPS(MULT) TO 1
+
+           PERFORM 2100-LOAD-CHECKPOINT
+               THRU 2100-LOAD-CHECKPOINT-EXIT
+
+           COMPUTE REMAINING-ITERATIONS = MARK-ITERATIONS - (N - 2)
+
+           IF REMAINING-ITERATIONS > ZERO
+               PERFORM REMAINING-ITERATIONS TIMES
+                   SET MULT TO N
                    ADD N TO MULT
+                   PERFORM UNTIL MULT >= LIMIT-VAL
+                       SET BIT-N TO MULT
+                       PERFORM 5000-SET-COMPOSITE-BIT
+                           THRU 5000-SET-COMPOSITE-BIT-EXIT
+                       ADD N TO MULT
+                   END-PERFORM
+                   ADD 1 TO N
+                   DIVIDE N BY CHECKPOINT-INTERVAL
+                       GIVING CKPT-DIV-QUOT
+                       REMAINDER CKPT-DIV-REM
+                   IF CKPT-DIV-REM = ZERO
+                       PERFORM 2500-WRITE-CHECKPOINT
+                           THRU 2500-WRITE-CHECKPOINT-EXIT
+                   END-IF
                END-PERFORM
-               ADD 1 TO N
-           END-PERFORM
+           END-IF
+
+           PERFORM 2500-WRITE-CHECKPOINT
+               THRU 2500-WRITE-CHECKPOINT-EXIT.
+       2000-MARK-COMPOSITES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2100-LOAD-CHECKPOINT - CKPTFILE AND CKPTFIL2 ARE WRITTEN
+      * ALTERNATELY BY 2500-WRITE-CHECKPOINT, SO AT MOST ONE OF THE TWO
+      * CAN EVER BE MID-TRUNCATE AT THE SAME TIME. READ BOTH, KEEP
+      * WHICHEVER IS VALID FOR THE CURRENT LIMIT, AND IF BOTH ARE
+      * VALID, RESUME FROM THE ONE WITH THE HIGHER LAST-N. OTHERWISE
+      * START FROM N=2 AS BEFORE.
+      *----------------------------------------------------------------
+       2100-LOAD-CHECKPOINT.
+           SET N TO 2
+           SET CKPT-N-CANDIDATE-1 TO ZERO
+           SET CKPT-N-CANDIDATE-2 TO ZERO
+
+           OPEN INPUT CKPT-FILE
+           IF CKPT-FILE-STATUS = "00" OR CKPT-FILE-STATUS = "05"
+               SET CKPT-FILE-IS-OPEN TO TRUE
+           END-IF
+           IF CKPT-FILE-STATUS = "00"
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-LIMIT-VAL = LIMIT-VAL
+                           COMPUTE CKPT-N-CANDIDATE-1 = CKPT-LAST-N + 1
+                       END-IF
+               END-READ
+           END-IF
+           IF CKPT-FILE-IS-OPEN
+               CLOSE CKPT-FILE
+           END-IF
+
+           OPEN INPUT CKPT-FILE-2
+           IF CKPT-FILE-2-STATUS = "00" OR CKPT-FILE-2-STATUS = "05"
+               SET CKPT-FILE-2-IS-OPEN TO TRUE
+           END-IF
+           IF CKPT-FILE-2-STATUS = "00"
+               READ CKPT-FILE-2
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT2-LIMIT-VAL = LIMIT-VAL
+                           COMPUTE CKPT-N-CANDIDATE-2 = CKPT2-LAST-N + 1
+                       END-IF
+               END-READ
+           END-IF
+           IF CKPT-FILE-2-IS-OPEN
+               CLOSE CKPT-FILE-2
+           END-IF
 
-      * SUM PRIMES
+           IF CKPT-N-CANDIDATE-1 > CKPT-N-CANDIDATE-2
+               IF CKPT-N-CANDIDATE-1 > ZERO
+                   MOVE CKPT-TABLE-AREA TO CMPS-AREA
+                   MOVE CKPT-N-CANDIDATE-1 TO N
+                   SET CKPT-WRITE-TO-SECONDARY TO TRUE
+                   DISPLAY "P10: RESUMING SIEVE FROM N=" N
+               END-IF
+           ELSE
+               IF CKPT-N-CANDIDATE-2 > ZERO
+                   MOVE CKPT2-TABLE-AREA TO CMPS-AREA
+                   MOVE CKPT-N-CANDIDATE-2 TO N
+                   SET CKPT-WRITE-TO-PRIMARY TO TRUE
+                   DISPLAY "P10: RESUMING SIEVE FROM N=" N
+               END-IF
+           END-IF.
+       2100-LOAD-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 2500-WRITE-CHECKPOINT - SNAPSHOT THE CURRENT LIMIT, THE LAST N
+      * COMPLETED AND THE FULL CMPS TABLE. WRITES ALTERNATE BETWEEN
+      * CKPTFILE AND CKPTFIL2 (EACH OPEN OUTPUT TRUNCATES BEFORE THE
+      * REWRITE), SO THE DATASET NOT CURRENTLY BEING WRITTEN ALWAYS
+      * HOLDS A COMPLETE, SLIGHTLY-OLDER CHECKPOINT. AN ABEND DURING
+      * ONE DATASET'S OPEN-OUTPUT/WRITE/CLOSE WINDOW CANNOT DESTROY THE
+      * OTHER, SO A RESTART CAN NEVER LOSE BOTH.
+      *----------------------------------------------------------------
+       2500-WRITE-CHECKPOINT.
+           IF CKPT-WRITE-TO-PRIMARY
+               MOVE LIMIT-VAL TO CKPT-LIMIT-VAL
+               COMPUTE CKPT-LAST-N = N - 1
+               MOVE CMPS-AREA TO CKPT-TABLE-AREA
+
+               OPEN OUTPUT CKPT-FILE
+               IF CKPT-FILE-STATUS NOT = "00"
+                   DISPLAY "P10: UNABLE TO WRITE CKPTFILE, STATUS="
+                       CKPT-FILE-STATUS
+                   SET CKPT-WRITE-TO-SECONDARY TO TRUE
+                   GO TO 2500-WRITE-CHECKPOINT-EXIT
+               END-IF
+
+               WRITE CKPT-REC
+
+               CLOSE CKPT-FILE
+
+               SET CKPT-WRITE-TO-SECONDARY TO TRUE
+           ELSE
+               MOVE LIMIT-VAL TO CKPT2-LIMIT-VAL
+               COMPUTE CKPT2-LAST-N = N - 1
+               MOVE CMPS-AREA TO CKPT2-TABLE-AREA
+
+               OPEN OUTPUT CKPT-FILE-2
+               IF CKPT-FILE-2-STATUS NOT = "00"
+                   DISPLAY "P10: UNABLE TO WRITE CKPTFIL2, STATUS="
+                       CKPT-FILE-2-STATUS
+                   SET CKPT-WRITE-TO-PRIMARY TO TRUE
+                   GO TO 2500-WRITE-CHECKPOINT-EXIT
+               END-IF
+
+               WRITE CKPT-REC-2
+
+               CLOSE CKPT-FILE-2
+
+               SET CKPT-WRITE-TO-PRIMARY TO TRUE
+           END-IF.
+       2500-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 5000-SET-COMPOSITE-BIT - MARK BIT-N AS COMPOSITE IN THE PACKED
+      * CMPS-AREA TABLE. THE BIT IS ONLY ADDED WHEN NOT ALREADY SET, SO
+      * MARKING THE SAME NUMBER FROM MORE THAN ONE MULTIPLE (E.G. 12 IS
+      * BOTH A MULTIPLE OF 2 AND OF 3) CANNOT CORRUPT THE OTHER BITS
+      * SHARING ITS BYTE.
+      *----------------------------------------------------------------
+       5000-SET-COMPOSITE-BIT.
+           COMPUTE BIT-N-ADJ = BIT-N - 1
+           DIVIDE BIT-N-ADJ BY 8 GIVING BIT-BYTE-SUB
+               REMAINDER BIT-BIT-SUB
+           ADD 1 TO BIT-BYTE-SUB
+           ADD 1 TO BIT-BIT-SUB
+
+           MOVE CMPS-BYTE (BIT-BYTE-SUB) TO BIT-TEST-BYTE
+           COMPUTE BIT-DOUBLE-MASK = BIT-MASK (BIT-BIT-SUB) * 2
+           DIVIDE BIT-TEST-BYTE BY BIT-DOUBLE-MASK
+               GIVING BIT-DIV-QUOT
+               REMAINDER BIT-DIV-REM
+
+           IF BIT-DIV-REM < BIT-MASK (BIT-BIT-SUB)
+               ADD BIT-MASK (BIT-BIT-SUB) TO CMPS-BYTE (BIT-BYTE-SUB)
+           END-IF.
+       5000-SET-COMPOSITE-BIT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 5100-TEST-COMPOSITE-BIT - SET BIT-RESULT TO 1 WHEN BIT-N IS
+      * MARKED COMPOSITE IN CMPS-AREA, OR ZERO WHEN IT IS STILL PRIME.
+      *----------------------------------------------------------------
+       5100-TEST-COMPOSITE-BIT.
+           COMPUTE BIT-N-ADJ = BIT-N - 1
+           DIVIDE BIT-N-ADJ BY 8 GIVING BIT-BYTE-SUB
+               REMAINDER BIT-BIT-SUB
+           ADD 1 TO BIT-BYTE-SUB
+           ADD 1 TO BIT-BIT-SUB
+
+           MOVE CMPS-BYTE (BIT-BYTE-SUB) TO BIT-TEST-BYTE
+           COMPUTE BIT-DOUBLE-MASK = BIT-MASK (BIT-BIT-SUB) * 2
+           DIVIDE BIT-TEST-BYTE BY BIT-DOUBLE-MASK
+               GIVING BIT-DIV-QUOT
+               REMAINDER BIT-DIV-REM
+
+           IF BIT-DIV-REM >= BIT-MASK (BIT-BIT-SUB)
+               SET BIT-RESULT TO 1
+           ELSE
+               SET BIT-RESULT TO 0
+           END-IF.
+       5100-TEST-COMPOSITE-BIT-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3000-SUM-PRIMES - WALK EVERY NUMBER BELOW LIMIT-VAL LEFT
+      * UNMARKED, WRITING EACH PRIME FOUND TO PRIMEOUT ALONG THE WAY,
+      * AND HAND OFF TO THE PARAGRAPH FOR THE SELECTED MODE TO BUILD
+      * TOTAL AND CNT.
+      *----------------------------------------------------------------
+       3000-SUM-PRIMES.
            DISPLAY 'ADDING UP PRIMES...'
            SET TOTAL TO ZERO
+           SET CNT TO ZERO
+
+      *----------------------------------------------------------------
+      * PRIMEOUT IS A SPOT-CHECK AID, NOT THE PRIMARY RESULT. IF IT
+      * CANNOT BE OPENED, THE SUMMATION BELOW STILL RUNS IN FULL -
+      * 3100/3200/3300 TEST PRIME-FILE-IS-OPEN BEFORE EACH WRITE, SO
+      * A PRIMEOUT FAILURE CANNOT ZERO OUT TOTAL/CNT.
+      *----------------------------------------------------------------
+           OPEN OUTPUT PRIME-FILE
+           IF PRIME-FILE-STATUS = "00"
+               SET PRIME-FILE-IS-OPEN TO TRUE
+           ELSE
+               DISPLAY "P10: UNABLE TO OPEN PRIMEOUT, STATUS="
+                   PRIME-FILE-STATUS
+           END-IF
+
+           EVALUATE TRUE
+               WHEN MODE-NTH-PRIME
+                   PERFORM 3200-FIND-NTH-PRIME
+                       THRU 3200-FIND-NTH-PRIME-EXIT
+               WHEN MODE-PRIMES-IN-RANGE
+                   PERFORM 3300-SUM-RANGE-PRIMES
+                       THRU 3300-SUM-RANGE-PRIMES-EXIT
+               WHEN OTHER
+                   PERFORM 3100-SUM-ALL-PRIMES
+                       THRU 3100-SUM-ALL-PRIMES-EXIT
+           END-EVALUATE
+
+           IF PRIME-FILE-IS-OPEN
+               CLOSE PRIME-FILE
+           END-IF.
+       3000-SUM-PRIMES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3100-SUM-ALL-PRIMES - MODE-SUM-OF-PRIMES (THE ORIGINAL, AND
+      * STILL THE DEFAULT, BEHAVIOR): TOTAL AND CNT COVER EVERY PRIME
+      * BELOW LIMIT-VAL.
+      *----------------------------------------------------------------
+       3100-SUM-ALL-PRIMES.
            SET N TO 2
-           PERFORM UNTIL N >= 2000000
-               IF CMPS(N) = 0 THEN
+           PERFORM UNTIL N >= LIMIT-VAL
+               SET BIT-N TO N
+               PERFORM 5100-TEST-COMPOSITE-BIT
+                   THRU 5100-TEST-COMPOSITE-BIT-EXIT
+               IF BIT-RESULT = 0 THEN
                    ADD N TO TOTAL
+                   ADD 1 TO CNT
+                   IF PRIME-FILE-IS-OPEN
+                       MOVE N TO PRIME-NUMBER
+                       WRITE PRIME-REC
+                   END-IF
+               END-IF
+               ADD 1 TO N
+           END-PERFORM.
+       3100-SUM-ALL-PRIMES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3200-FIND-NTH-PRIME - MODE-NTH-PRIME: STOP AS SOON AS THE
+      * NTH-TARGET-TH PRIME IS FOUND, LEAVING IT IN TOTAL AND THE
+      * COUNT OF PRIMES SEEN SO FAR IN CNT. STOPS EARLY, SO PRIMEOUT
+      * ONLY COVERS THE PRIMES ACTUALLY SCANNED TO GET THERE.
+      *----------------------------------------------------------------
+       3200-FIND-NTH-PRIME.
+           SET N TO 2
+           PERFORM UNTIL N >= LIMIT-VAL OR CNT >= NTH-TARGET
+               SET BIT-N TO N
+               PERFORM 5100-TEST-COMPOSITE-BIT
+                   THRU 5100-TEST-COMPOSITE-BIT-EXIT
+               IF BIT-RESULT = 0 THEN
+                   ADD 1 TO CNT
+                   IF PRIME-FILE-IS-OPEN
+                       MOVE N TO PRIME-NUMBER
+                       WRITE PRIME-REC
+                   END-IF
+                   IF CNT = NTH-TARGET
+                       SET TOTAL TO N
+                   END-IF
                END-IF
                ADD 1 TO N
            END-PERFORM
 
-      * DISPLAY RESULT
+           IF CNT < NTH-TARGET
+               MOVE "N" TO ANSWER-FOUND-SWITCH
+               DISPLAY "P10: WARNING - FEWER THAN " NTH-TARGET
+                   " PRIMES BELOW LIMIT, NTH PRIME NOT FOUND"
+           END-IF.
+       3200-FIND-NTH-PRIME-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3300-SUM-RANGE-PRIMES - MODE-PRIMES-IN-RANGE: TOTAL AND CNT
+      * COVER ONLY THE PRIMES BETWEEN RANGE-LOW AND RANGE-HIGH,
+      * INCLUSIVE, EVEN THOUGH PRIMEOUT STILL LISTS EVERY PRIME BELOW
+      * LIMIT-VAL.
+      *----------------------------------------------------------------
+       3300-SUM-RANGE-PRIMES.
+           SET N TO 2
+           PERFORM UNTIL N >= LIMIT-VAL
+               SET BIT-N TO N
+               PERFORM 5100-TEST-COMPOSITE-BIT
+                   THRU 5100-TEST-COMPOSITE-BIT-EXIT
+               IF BIT-RESULT = 0 THEN
+                   IF PRIME-FILE-IS-OPEN
+                       MOVE N TO PRIME-NUMBER
+                       WRITE PRIME-REC
+                   END-IF
+                   IF N >= RANGE-LOW AND N <= RANGE-HIGH
+                       ADD N TO TOTAL
+                       ADD 1 TO CNT
+                   END-IF
+               END-IF
+               ADD 1 TO N
+           END-PERFORM.
+       3300-SUM-RANGE-PRIMES-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 3500-RECONCILE-TOTALS - COMPARE THIS RUN'S TOTAL AND CNT TO THE
+      * PRIOR RUN'S SAVED CONTROL TOTALS FOR THE SAME LIMIT, AND WARN
+      * IF THEY DON'T MATCH. A MISSING CTLPRIOR, OR ONE SAVED FOR A
+      * DIFFERENT LIMIT, IS NOT AN ERROR - THERE IS SIMPLY NOTHING TO
+      * COMPARE AGAINST.
+      *----------------------------------------------------------------
+       3500-RECONCILE-TOTALS.
+           OPEN INPUT PRIOR-FILE
+           IF PRIOR-FILE-STATUS NOT = "00"
+               GO TO 3500-RECONCILE-TOTALS-EXIT
+           END-IF
+
+           READ PRIOR-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF PRI-LIMIT-VAL NOT = LIMIT-VAL
+                       OR PRI-MODE NOT = MODE-SWITCH
+                       OR PRI-RANGE-LOW NOT = RANGE-LOW
+                       OR PRI-RANGE-HIGH NOT = RANGE-HIGH
+                       OR PRI-NTH NOT = NTH-TARGET
+                       DISPLAY "P10: PRIOR RUN USED DIFFERENT "
+                           "PARAMETERS, SKIPPING RECONCILIATION"
+                   ELSE
+                       IF PRI-TOTAL NOT = TOTAL
+                           OR PRI-COUNT NOT = CNT
+                           OR PRI-STATUS NOT = ANSWER-FOUND-SWITCH
+                           DISPLAY "P10: *** WARNING *** CONTROL "
+                               "TOTALS DO NOT MATCH PRIOR RUN"
+                           DISPLAY "P10: PRIOR TOTAL=" PRI-TOTAL
+                               " CNT=" PRI-COUNT
+                           DISPLAY "P10: THIS  TOTAL=" TOTAL
+                               " CNT=" CNT
+                       ELSE
+                           DISPLAY "P10: RECONCILIATION OK - MATCHES "
+                               "PRIOR RUN"
+                       END-IF
+                   END-IF
+           END-READ
+
+           CLOSE PRIOR-FILE.
+       3500-RECONCILE-TOTALS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 4000-WRITE-TOTALS - DISPLAY THE RESULT AND DROP A CONTROL
+      * RECORD TO TOTOUT FOR DOWNSTREAM REPORTING JOBS.
+      *----------------------------------------------------------------
+       4000-WRITE-TOTALS.
            DISPLAY TOTAL
+           DISPLAY CNT
+
+           MOVE RUN-DATE TO TOT-RUN-DATE
+           MOVE MODE-SWITCH TO TOT-MODE
+           MOVE LIMIT-VAL TO TOT-LIMIT-VAL
+           MOVE RANGE-LOW TO TOT-RANGE-LOW
+           MOVE RANGE-HIGH TO TOT-RANGE-HIGH
+           MOVE NTH-TARGET TO TOT-NTH
+           MOVE ANSWER-FOUND-SWITCH TO TOT-STATUS
+           MOVE TOTAL TO TOT-TOTAL
+           MOVE CNT TO TOT-COUNT
+           MOVE SPACES TO TOT-FILLER
+
+           OPEN OUTPUT TOTALS-FILE
+           IF TOTALS-FILE-STATUS NOT = "00"
+               DISPLAY "P10: UNABLE TO OPEN TOTOUT, STATUS="
+                   TOTALS-FILE-STATUS
+               GO TO 4000-WRITE-TOTALS-EXIT
+           END-IF
+
+           WRITE TOTALS-REC
+
+           CLOSE TOTALS-FILE.
+       4000-WRITE-TOTALS-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 8000-WRITE-LOG-RECORD - TURN THE PHASE NAME AND START/END
+      * TIMESTAMPS CURRENTLY HELD IN WORKING-STORAGE INTO AN ELAPSED
+      * SECONDS FIGURE AND WRITE ONE RECORD TO LOGFILE.
+      *----------------------------------------------------------------
+       8000-WRITE-LOG-RECORD.
+           IF NOT LOG-FILE-IS-OPEN
+               GO TO 8000-WRITE-LOG-RECORD-EXIT
+           END-IF
+
+           MOVE PHASE-START-TIME TO TIME-START-BREAKDOWN
+           MOVE PHASE-END-TIME TO TIME-END-BREAKDOWN
+
+           COMPUTE PHASE-ELAPSED-SECONDS =
+               ((TS-END-HH * 3600) + (TS-END-MM * 60) + TS-END-SS)
+               - ((TS-START-HH * 3600) + (TS-START-MM * 60)
+               + TS-START-SS)
+
+           IF PHASE-ELAPSED-SECONDS < ZERO
+               ADD 86400 TO PHASE-ELAPSED-SECONDS
+           END-IF
+
+           MOVE RUN-DATE TO LOG-RUN-DATE
+           MOVE PHASE-NAME TO LOG-PHASE-NAME
+           MOVE PHASE-START-TIME TO LOG-START-TIME
+           MOVE PHASE-END-TIME TO LOG-END-TIME
+           MOVE PHASE-ELAPSED-SECONDS TO LOG-ELAPSED-SECONDS
+           MOVE SPACES TO LOG-FILLER
+
+           WRITE LOG-REC.
+       8000-WRITE-LOG-RECORD-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------
+      * 9999-END-PROGRAM - NORMAL END OF JOB.
+      *----------------------------------------------------------------
+       9999-END-PROGRAM.
+           IF LOG-FILE-IS-OPEN
+               CLOSE LOG-FILE
+           END-IF
            STOP RUN.
+       9999-END-PROGRAM-EXIT.
+           EXIT.
