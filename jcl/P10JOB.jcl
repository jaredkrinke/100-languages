@@ -0,0 +1,74 @@
+//P10JOB   JOB (ACCTNO),'EULER P10',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* RUNS P10 (SUM OF PRIMES BELOW A SIEVE UPPER BOUND) AS AN
+//* OVERNIGHT BATCH STEP.
+//*
+//* PARMIN   - 80-BYTE CONTROL CARD:
+//*              COLS  1- 8  UPPER BOUND (ZERO-FILLED)
+//*              COL   9     MODE - 1=SUM OF PRIMES (DEFAULT)
+//*                                 2=NTH PRIME
+//*                                 3=SUM OF PRIMES IN A RANGE
+//*              COLS 10-17  RANGE LOW  (MODE 3 ONLY)
+//*              COLS 18-25  RANGE HIGH (MODE 3 ONLY)
+//*              COLS 26-33  NTH        (MODE 2 ONLY)
+//*            OMIT THE DD (OR LEAVE THE CARD BLANK) TO DEFAULT
+//*            TO MODE 1, LIMIT 2,000,000.
+//* TOTOUT   - RUN DATE, MODE, PARAMETERS, A FOUND/NOT-FOUND STATUS,
+//*            TOTAL AND PRIME COUNT, ONE RECORD PER RUN, FOR
+//*            DOWNSTREAM REPORTING.
+//* PRIMEOUT - EVERY PRIME BELOW THE LIMIT, ONE PER RECORD.
+//* CKPTFILE - SIEVE CHECKPOINT/RESTART DATASET, ONE OF A PAIR
+//*            (CKPTFILE/CKPTFIL2) WRITTEN ALTERNATELY SO AN ABEND
+//*            DURING ONE'S REWRITE CANNOT DESTROY THE ONLY GOOD
+//*            CHECKPOINT. BOTH MUST BE CATALOGED SO A RERUN AFTER
+//*            AN ABEND CAN RESUME INSTEAD OF STARTING THE SIEVE
+//*            OVER. EXTENDED-FORMAT (DSNTYPE=EXT,EATTR=OPT) SINCE
+//*            THE 8,000,008-BYTE CKPT-REC IS WELL PAST THE 32760-
+//*            BYTE LRECL/BLKSIZE LIMIT ON A BASIC-FORMAT DATASET.
+//* CKPTFIL2 - ALTERNATE SIEVE CHECKPOINT/RESTART DATASET. SEE
+//*            CKPTFILE ABOVE.
+//* CTLPRIOR - PRIOR RUN'S TOTOUT RECORD, FOR CONTROL-TOTAL
+//*            RECONCILIATION. STEP020 BELOW ROLLS THIS RUN'S
+//*            TOTOUT FORWARD INTO CTLPRIOR FOR THE NEXT RUN.
+//* LOGFILE  - ONE RECORD PER PHASE (SIEVE, SUMMATION) WITH START
+//*            TIME, END TIME AND ELAPSED SECONDS, FOR RUNTIME
+//*            TREND TRACKING.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=P10
+//STEPLIB  DD DSN=PROD.P10.LOADLIB,DISP=SHR
+//PARMIN   DD *
+020000001000000010200000000000001
+/*
+//TOTOUT   DD DSN=PROD.P10.TOTOUT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=66,BLKSIZE=6600)
+//PRIMEOUT DD DSN=PROD.P10.PRIMEOUT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=8,BLKSIZE=8000)
+//CKPTFILE DD DSN=PROD.P10.CKPTFILE,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(100,10),RLSE),
+//             DSNTYPE=EXT,EATTR=OPT,
+//             DCB=(RECFM=FB,LRECL=8000008,BLKSIZE=8000008)
+//CKPTFIL2 DD DSN=PROD.P10.CKPTFIL2,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(100,10),RLSE),
+//             DSNTYPE=EXT,EATTR=OPT,
+//             DCB=(RECFM=FB,LRECL=8000008,BLKSIZE=8000008)
+//CTLPRIOR DD DSN=PROD.P10.CTLPRIOR,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=66,BLKSIZE=6600)
+//LOGFILE  DD DSN=PROD.P10.LOGFILE,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=4000)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*--------------------------------------------------------------
+//* ROLL THIS RUN'S TOTALS FORWARD SO THE NEXT RUN HAS SOMETHING
+//* TO RECONCILE AGAINST. SYSUT2 OPENS OUTPUT, SO THIS REPLACES
+//* WHATEVER CTLPRIOR HELD BEFORE.
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=IEBGENER
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.P10.TOTOUT,DISP=SHR
+//SYSUT2   DD DSN=PROD.P10.CTLPRIOR,DISP=OLD
